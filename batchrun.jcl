@@ -0,0 +1,37 @@
+//TRNBATCH JOB (TRNG),'NIGHTLY TRAINING RUN',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* TRNBATCH - runs the training drills unattended overnight:
+//*   STEP010  Manipulation   (addition/soustraction drill)
+//*   STEP020  Manipulation2  (batch addition/multiplication drill)
+//*   STEP030  Plusmoins      (jeu du plus ou moins)
+//* Each step's COND checks the prior steps' return codes and is
+//* bypassed if any of them came back abnormal. MANIP2 sets
+//* RETURN-CODE 4 when TRANSACT is missing (nothing to process) and
+//* PLUSMO sets RETURN-CODE 4 when a game ends ABANDON, so the COND
+//* tests have a real non-zero code to react to instead of only
+//* firing on an OS-level abend, and the stream stops advancing
+//* instead of plowing on into the next program against bad state.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=MANIP1
+//STEPLIB  DD DSN=TRNG.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=TRNG.BATCH.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP020  EXEC PGM=MANIP2,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=TRNG.LOADLIB,DISP=SHR
+//TRANSACT DD DSN=TRNG.BATCH.TRANSACT,DISP=SHR
+//AUDITLOG DD DSN=TRNG.BATCH.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP030  EXEC PGM=PLUSMO,COND=((4,GE,STEP010),(4,GE,STEP020))
+//STEPLIB  DD DSN=TRNG.LOADLIB,DISP=SHR
+//GAMELOG  DD DSN=TRNG.BATCH.GAMELOG,DISP=MOD
+//DIFPARAM DD DSN=TRNG.BATCH.DIFPARAM,DISP=SHR
+//AUDITLOG DD DSN=TRNG.BATCH.AUDITLOG,DISP=MOD
+//RESTART  DD DSN=TRNG.BATCH.RESTART,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
