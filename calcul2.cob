@@ -1,9 +1,27 @@
       *IDENTIFICATION
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Manipulation.
+       PROGRAM-ID. Manipulation2.
+
+      *ENVIRONMENT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-auditlog-status.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-trans-status.
 
       *DATA
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  TRANSACTION-FILE.
+           COPY TRANSACR.
+
        WORKING-STORAGE SECTION.
        77 a PIC 99.
        77 b PIC 99.
@@ -11,48 +29,79 @@
       * Bool qui passe a true quand 0<i<10
        77 i PIC 99.
        88 boucleafaire VALUE 0 THRU 10.
+       77 ws-auditlog-status PIC XX.
+       77 ws-operator-id PIC X(10) VALUE SPACES.
+       77 ws-start-time PIC X(8).
+       77 ws-trans-status PIC XX.
+       77 ws-trans-eof PIC X VALUE 'N'.
+       77 ws-trans-count PIC 9(5) VALUE 0.
+       77 ws-produit PIC 9(4).
 
-      *SCREEN
-       SCREEN SECTION.
-       1 pla-hello.
-           2 LINE a COL b VALUE ' + '.
-
-       1 pla-nbfois.
-           2 LINE 5 COL 8 VALUE 'Combien de fois ? '.
-           2 PIC 9(2) TO c REQUIRED.
-          
-       1 pla-end.
-           2 LINE 2 COL 2 VALUE 'FINI'.
-
-       1 pla-res.
-           2 BLANK SCREEN.
-           2 LINE 5 COL 10.
-           2 PIC 99 FROM a.
-           2 LINE 5 COL 12 VALUE ' + '.
-           2 PIC 99 FROM b.
-           2 COL 18 VALUE ' = '.
-           2 PIC 99 FROM c.
-
-       1 pls-val.
-           2 LINE 7 COL 8 VALUE 'Quel est la premiere valeur ? '.
-           2 PIC 9(2) TO a REQUIRED.
-           2 LINE 8 COL 8 VALUE 'Quel est la deuxieme valeur ? '.
-           2 PIC 9(2) TO b REQUIRED.
-       
       *PROCEDURE
        PROCEDURE DIVISION.
-       MOVE 2 TO a.
-       MOVE 2 TO b.
-       DISPLAY pla-nbfois.
-       ACCEPT pla-nbfois.
+       MOVE FUNCTION CURRENT-DATE(9:8) TO ws-start-time.
+       DISPLAY 'Identifiant operateur: '.
+       ACCEPT ws-operator-id.
+
+       OPEN INPUT TRANSACTION-FILE.
+       IF ws-trans-status NOT = "00"
+           DISPLAY "Fichier TRANSACT introuvable, rien a traiter."
+           MOVE 4 TO RETURN-CODE
+       ELSE
+           PERFORM UNTIL ws-trans-eof = 'Y'
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO ws-trans-eof
+                   NOT AT END
+                       PERFORM traiter-transaction
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+       END-IF.
 
-       PERFORM VARYING i FROM 0 BY 1 UNTIL i > c
-           DISPLAY pla-hello
-           ADD 1 TO a
-           ADD 1 TO b
-           MOVE i TO a
-       END-PERFORM.
+       DISPLAY 'FINI'.
 
-       DISPLAY pla-end.
+       PERFORM ecrire-audit.
 
        STOP RUN.
+
+       traiter-transaction.
+           ADD 1 TO ws-trans-count
+           MOVE TRN-A TO a
+           MOVE TRN-B TO b
+           MOVE TRN-C TO c
+
+           IF TRN-MODE = 'M' OR TRN-MODE = 'm'
+               PERFORM afficher-table-multiplication
+           ELSE
+               PERFORM VARYING i FROM 0 BY 1 UNTIL i > c
+                   DISPLAY a ' + ' b
+                   ADD 1 TO a
+                   ADD 1 TO b
+                   MOVE i TO a
+               END-PERFORM
+               DISPLAY a ' + ' b ' = ' c
+           END-IF.
+
+       afficher-table-multiplication.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 12
+               COMPUTE ws-produit = i * c
+               MOVE i TO a
+               DISPLAY i ' X ' c ' = ' ws-produit
+           END-PERFORM.
+
+       ecrire-audit.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF ws-auditlog-status = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           MOVE 'Manipulation2' TO AUD-PROGRAM
+           MOVE ws-operator-id TO AUD-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE
+           MOVE ws-start-time TO AUD-START-TIME
+           MOVE FUNCTION CURRENT-DATE(9:8) TO AUD-END-TIME
+           MOVE 'TERMINE' TO AUD-OUTCOME
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE.
