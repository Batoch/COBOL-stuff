@@ -2,8 +2,20 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Manipulation.
 
+      *ENVIRONMENT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-auditlog-status.
+
       *DATA
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
        77 a PIC 99.
        77 b PIC 99.
@@ -11,12 +23,23 @@
       * Bool qui passe a true quand 0<i<10
        77 i PIC 99.
        88 boucleafaire VALUE 0 THRU 10.
+       77 ws-auditlog-status PIC XX.
+       77 ws-operator-id PIC X(10) VALUE SPACES.
+       77 ws-start-time PIC X(8).
+       77 ws-mode PIC X VALUE 'P'.
+       77 ws-op-symbol PIC X(3) VALUE ' + '.
+       77 ws-error-count PIC 99 VALUE 0.
+       77 ws-valeurs-ok PIC X VALUE 'N'.
 
       *SCREEN
        SCREEN SECTION.
+       1 pla-mode.
+           2 LINE 6 COL 8 VALUE 'Mode (P=addition, M=soustraction): '.
+           2 PIC X TO ws-mode REQUIRED.
+
        1 pla-hello.
-           2 LINE a COL b VALUE ' + '.
-          
+           2 LINE a COL b PIC X(3) FROM ws-op-symbol.
+
        1 pla-end.
            2 LINE 2 COL 2 VALUE 'FINI'.
 
@@ -24,7 +47,7 @@
            2 BLANK SCREEN.
            2 LINE 5 COL 10.
            2 PIC 99 FROM a.
-           2 LINE 5 COL 12 VALUE ' + '.
+           2 LINE 5 COL 12 PIC X(3) FROM ws-op-symbol.
            2 PIC 99 FROM b.
            2 COL 18 VALUE ' = '.
            2 PIC 99 FROM c.
@@ -33,18 +56,37 @@
            2 LINE 7 COL 8 VALUE 'Quel est la premiere valeur ? '.
            2 PIC S9(2) TO a REQUIRED.
            2 LINE 8 COL 8 VALUE 'Quel est la deuxieme valeur ? '.
-           2 PIC x(2) TO b REQUIRED.
-       
+           2 PIC 9(2) TO b REQUIRED.
+
+       1 pls-valerr.
+           2 LINE 9 COL 8 VALUE 'Valeurs hors limites, recommencez.'.
+
       *PROCEDURE
        PROCEDURE DIVISION.
-       MOVE 2 TO a.
-       MOVE 2 TO b.
+       MOVE FUNCTION CURRENT-DATE(9:8) TO ws-start-time.
+       DISPLAY 'Identifiant operateur: '.
+       ACCEPT ws-operator-id.
+
+       DISPLAY pla-mode.
+       ACCEPT pla-mode.
+       IF ws-mode = 'M' OR ws-mode = 'm'
+           MOVE ' - ' TO ws-op-symbol
+       ELSE
+           MOVE ' + ' TO ws-op-symbol
+       END-IF.
+
+       PERFORM saisir-valeurs.
        MOVE 0 TO i.
 
        dispplus1.
            DISPLAY pla-hello.
-           ADD 1 TO a.
-           ADD 1 TO b.
+           IF ws-mode = 'M' OR ws-mode = 'm'
+               SUBTRACT 1 FROM a
+               SUBTRACT 1 FROM b
+           ELSE
+               ADD 1 TO a
+               ADD 1 TO b
+           END-IF
            ADD 1 TO i.
 
        IF boucleafaire THEN
@@ -53,5 +95,51 @@
 
 
        DISPLAY pla-end.
+       DISPLAY 'Erreurs de saisie: ' ws-error-count.
+
+       PERFORM ecrire-audit.
 
        STOP RUN.
+
+      * dispplus1 ne boucle pas : il s'execute une fois par
+      * enchainement (ligne 81) puis une seule fois de plus via le
+      * PERFORM sans UNTIL/TIMES de la ligne 93, donc 2 executions au
+      * total, chacune decrementant a et b une fois en mode
+      * soustraction. Il faut donc seulement a-1 >= 1 et b-1 >= 1,
+      * soit des minimums de 2, pour ne jamais afficher une position
+      * LINE/COL invalide (0) pendant ces 2 passages.
+       saisir-valeurs.
+           MOVE 'N' TO ws-valeurs-ok
+           PERFORM UNTIL ws-valeurs-ok = 'Y'
+               DISPLAY pls-val
+               ACCEPT pls-val
+               IF ws-mode = 'M' OR ws-mode = 'm'
+                   IF a >= 2 AND a <= 20 AND b >= 2 AND b <= 70
+                       MOVE 'Y' TO ws-valeurs-ok
+                   END-IF
+               ELSE
+                   IF a >= 1 AND a <= 20 AND b >= 1 AND b <= 70
+                       MOVE 'Y' TO ws-valeurs-ok
+                   END-IF
+               END-IF
+               IF ws-valeurs-ok NOT = 'Y'
+                   ADD 1 TO ws-error-count
+                   DISPLAY pls-valerr
+               END-IF
+           END-PERFORM.
+
+       ecrire-audit.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF ws-auditlog-status = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           MOVE 'Manipulation' TO AUD-PROGRAM
+           MOVE ws-operator-id TO AUD-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE
+           MOVE ws-start-time TO AUD-START-TIME
+           MOVE FUNCTION CURRENT-DATE(9:8) TO AUD-END-TIME
+           MOVE 'TERMINE' TO AUD-OUTCOME
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE.
