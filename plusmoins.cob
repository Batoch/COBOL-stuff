@@ -1,21 +1,97 @@
       *IDENTIFICATION
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Plusmoins.
-       
+
+      *ENVIRONMENT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-gamelog-status.
+           SELECT DIFFICULTY-PARAM-FILE ASSIGN TO "DIFPARAM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-difparam-status.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-auditlog-status.
+           SELECT RESTART-FILE ASSIGN TO "RESTART"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-restart-status.
+
       *DATA
        DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG-FILE.
+           COPY GAMELOGR.
+
+       FD  DIFFICULTY-PARAM-FILE.
+       01  DIFPARAM-RECORD.
+           05  DIF-MAX-RANGE       PIC 99.
+           05  DIF-MAX-ATTEMPTS    PIC 99.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  RESTART-FILE.
+           COPY RESTARTR.
+
        WORKING-STORAGE SECTION.
        77 seed PIC 9(8) VALUE 0.
        77 nbatrouver PIC 99.
        77 nbentre PIC 99.
        77 nbessais PIC 99 VALUE 0.
        77 i PIC 99.
+       77 ws-gamelog-status PIC XX.
+       77 ws-difparam-status PIC XX.
+       77 ws-auditlog-status PIC XX.
+       77 ws-restart-status PIC XX.
+       77 ws-max-range PIC 99 VALUE 99.
+       77 ws-max-attempts PIC 99 VALUE 20.
+       77 ws-outcome PIC X(9) VALUE 'GAGNE'.
+       77 ws-operator-id PIC X(10) VALUE SPACES.
+       77 ws-start-time PIC X(8).
+       77 ws-resume PIC X VALUE 'N'.
+       77 ws-entry-errors PIC 999 VALUE 0.
+       77 ws-entry-valid PIC X VALUE 'N'.
+       77 ws-seed-override PIC 9(8) VALUE 0.
 
        SCREEN SECTION.
+       1 pla-operateur.
+           2 LINE 5 COL 5 VALUE 'Identifiant operateur: '.
+           2 PIC X(10) TO ws-operator-id REQUIRED.
+
+       1 pla-range.
+           2 LINE 6 COL 5 VALUE 'Borne superieure du jeu (2-99): '.
+           2 PIC 99 TO ws-max-range REQUIRED.
+
+       1 pla-maxtry.
+           2 LINE 6 COL 5 VALUE 'Essais maximum (0=illimite): '.
+           2 PIC 99 TO ws-max-attempts REQUIRED.
+
+       1 pla-abandon.
+           2 LINE 4 COL 5 VALUE 'Abandon! Le nombre etait '.
+           2 PIC 99 FROM nbatrouver.
+           2 LINE 5 COL 5 VALUE 'Apres '.
+           2 PIC 99 FROM nbessais.
+           2 VALUE ' essais.'.
+
+       1 pla-resume.
+           2 LINE 6 COL 5 VALUE 'Reprendre la partie en cours (O/N): '.
+           2 PIC X TO ws-resume REQUIRED.
+
+       1 pla-seed.
+           2 LINE 6 COL 5 VALUE 'Graine pour tests (0=auto): '.
+           2 PIC 9(8) TO ws-seed-override REQUIRED.
+
        1 pla-jeu.
            2 LINE 7 COL 5 VALUE 'Entrer le nombre: '.
            2 PIC 99 TO nbentre REQUIRED.
 
+       1 pla-rangerr.
+           2 LINE 3 COL 5 VALUE 'Valeur hors limites! Entrer 0 a '.
+           2 PIC 99 FROM ws-max-range.
+
        1 pla-plus.
            2 LINE 4 COL 5 VALUE 'Mauvais nombre, plus petit que '.
            2 PIC 99 FROM nbentre.
@@ -35,21 +111,154 @@
            2 BLANK SCREEN.
 
        PROCEDURE DIVISION.
-       MOVE FUNCTION CURRENT-DATE(9:8) TO seed.
-       COMPUTE nbatrouver = FUNCTION RANDOM (seed) * 100.
+       MOVE FUNCTION CURRENT-DATE(9:8) TO ws-start-time.
+       DISPLAY pla-operateur.
+       ACCEPT pla-operateur.
+
+       PERFORM verifier-reprise.
+
+       IF ws-resume NOT = 'O' AND ws-resume NOT = 'o'
+           PERFORM lire-difficulte
+           DISPLAY pla-clear
+           DISPLAY pla-seed
+           ACCEPT pla-seed
+           IF ws-seed-override NOT = 0
+               MOVE ws-seed-override TO seed
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(9:8) TO seed
+           END-IF
+           COMPUTE nbatrouver =
+               FUNCTION RANDOM (seed) * (ws-max-range + 1)
+       END-IF.
 
        PERFORM UNTIL nbatrouver = nbentre
-           DISPLAY pla-jeu
-           ACCEPT pla-jeu
+               OR (ws-max-attempts > 0 AND nbessais >= ws-max-attempts)
+           PERFORM saisir-nombre
            IF nbentre > nbatrouver THEN
                DISPLAY pla-plus
            ELSE
                DISPLAY pla-moins
            END-IF
            ADD 1 TO nbessais
+           PERFORM sauvegarder-checkpoint
        END-PERFORM.
 
+       PERFORM effacer-checkpoint.
+
        DISPLAY pla-clear.
-       DISPLAY pla-fin
+       IF nbatrouver = nbentre
+           MOVE 'GAGNE' TO ws-outcome
+           DISPLAY pla-fin
+       ELSE
+           MOVE 'ABANDON' TO ws-outcome
+           DISPLAY pla-abandon
+           MOVE 4 TO RETURN-CODE
+       END-IF.
+
+       DISPLAY 'Erreurs de saisie: ' ws-entry-errors.
+
+       PERFORM ecrire-gamelog.
+       PERFORM ecrire-audit.
 
        STOP RUN.
+
+       saisir-nombre.
+           MOVE 'N' TO ws-entry-valid
+           PERFORM UNTIL ws-entry-valid = 'Y'
+               DISPLAY pla-jeu
+               ACCEPT pla-jeu
+               IF nbentre <= ws-max-range
+                   MOVE 'Y' TO ws-entry-valid
+               ELSE
+                   ADD 1 TO ws-entry-errors
+                   DISPLAY pla-rangerr
+               END-IF
+           END-PERFORM.
+
+       verifier-reprise.
+           MOVE 'N' TO ws-resume
+           OPEN INPUT RESTART-FILE
+           IF ws-restart-status = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY pla-resume
+                       ACCEPT pla-resume
+                       IF ws-resume = 'O' OR ws-resume = 'o'
+                           MOVE RST-OPERATOR-ID TO ws-operator-id
+                           MOVE RST-SEED TO seed
+                           MOVE RST-MAX-RANGE TO ws-max-range
+                           MOVE RST-MAX-ATTEMPTS TO ws-max-attempts
+                           MOVE RST-NBATROUVER TO nbatrouver
+                           MOVE RST-NBESSAIS TO nbessais
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       sauvegarder-checkpoint.
+           OPEN OUTPUT RESTART-FILE
+           MOVE ws-operator-id TO RST-OPERATOR-ID
+           MOVE seed TO RST-SEED
+           MOVE ws-max-range TO RST-MAX-RANGE
+           MOVE ws-max-attempts TO RST-MAX-ATTEMPTS
+           MOVE nbatrouver TO RST-NBATROUVER
+           MOVE nbessais TO RST-NBESSAIS
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       effacer-checkpoint.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
+
+       lire-difficulte.
+           OPEN INPUT DIFFICULTY-PARAM-FILE
+           IF ws-difparam-status = "00"
+               READ DIFFICULTY-PARAM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE DIF-MAX-RANGE TO ws-max-range
+                       MOVE DIF-MAX-ATTEMPTS TO ws-max-attempts
+               END-READ
+               CLOSE DIFFICULTY-PARAM-FILE
+           ELSE
+               DISPLAY pla-range
+               ACCEPT pla-range
+               DISPLAY pla-clear
+               DISPLAY pla-maxtry
+               ACCEPT pla-maxtry
+           END-IF.
+
+       ecrire-gamelog.
+           OPEN EXTEND GAME-LOG-FILE
+           IF ws-gamelog-status = "35"
+               OPEN OUTPUT GAME-LOG-FILE
+               CLOSE GAME-LOG-FILE
+               OPEN EXTEND GAME-LOG-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO GLG-DATE
+           MOVE ws-operator-id TO GLG-OPERATOR-ID
+           MOVE seed TO GLG-SEED
+           MOVE nbatrouver TO GLG-TARGET
+           MOVE nbessais TO GLG-ATTEMPTS
+           MOVE ws-outcome TO GLG-OUTCOME
+           WRITE GAMELOG-RECORD
+           CLOSE GAME-LOG-FILE.
+
+       ecrire-audit.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF ws-auditlog-status = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           MOVE 'Plusmoins' TO AUD-PROGRAM
+           MOVE ws-operator-id TO AUD-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE
+           MOVE ws-start-time TO AUD-START-TIME
+           MOVE FUNCTION CURRENT-DATE(9:8) TO AUD-END-TIME
+           MOVE ws-outcome TO AUD-OUTCOME
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE.
