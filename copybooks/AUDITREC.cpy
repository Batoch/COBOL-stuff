@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------
+      * AUDITREC - shared session audit record, written by every
+      * training program (Manipulation, Manipulation2, Plusmoins)
+      * to AUDITLOG so a run can always be confirmed after the fact.
+      *-----------------------------------------------------------
+       01  AUDIT-RECORD.
+           05  AUD-PROGRAM         PIC X(13).
+           05  AUD-OPERATOR-ID     PIC X(10).
+           05  AUD-DATE            PIC X(8).
+           05  AUD-START-TIME      PIC X(8).
+           05  AUD-END-TIME        PIC X(8).
+           05  AUD-OUTCOME         PIC X(9).
