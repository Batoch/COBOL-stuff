@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------
+      * GAMELOGR - record layout for the Plusmoins game history
+      * file (GAMELOG). One record is appended per completed game.
+      *-----------------------------------------------------------
+       01  GAMELOG-RECORD.
+           05  GLG-DATE            PIC X(8).
+           05  GLG-OPERATOR-ID     PIC X(10).
+           05  GLG-SEED            PIC 9(8).
+           05  GLG-TARGET          PIC 99.
+           05  GLG-ATTEMPTS        PIC 99.
+           05  GLG-OUTCOME         PIC X(9).
