@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------
+      * RESTARTR - checkpoint record for an in-progress Plusmoins
+      * game, rewritten after every guess so the session can be
+      * resumed if the terminal connection drops mid-game.
+      *-----------------------------------------------------------
+       01  RESTART-RECORD.
+           05  RST-OPERATOR-ID     PIC X(10).
+           05  RST-SEED            PIC 9(8).
+           05  RST-MAX-RANGE       PIC 99.
+           05  RST-MAX-ATTEMPTS    PIC 99.
+           05  RST-NBATROUVER      PIC 99.
+           05  RST-NBESSAIS        PIC 99.
