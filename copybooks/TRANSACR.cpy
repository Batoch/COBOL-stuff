@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------
+      * TRANSACR - one drill transaction read by calcul2.cob's
+      * batch run: two operands and a repeat count (TRN-C also
+      * doubles as the times-table selector in multiplication mode).
+      * TRN-MODE selects the drill: 'P' (default) for the original
+      * addition loop, 'M' for the multiplication-table drill.
+      *-----------------------------------------------------------
+       01  TRANS-RECORD.
+           05  TRN-A               PIC 9(2).
+           05  TRN-B               PIC 9(2).
+           05  TRN-C               PIC 9(2).
+           05  TRN-MODE            PIC X.
