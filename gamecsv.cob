@@ -0,0 +1,76 @@
+      *IDENTIFICATION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Gamecsv.
+
+      *ENVIRONMENT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-gamelog-status.
+           SELECT CSV-FILE ASSIGN TO "GAMECSV"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-csv-status.
+
+      *DATA
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG-FILE.
+           COPY GAMELOGR.
+
+       FD  CSV-FILE.
+       01  CSV-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 ws-gamelog-status PIC XX.
+       77 ws-csv-status PIC XX.
+       77 ws-eof PIC X VALUE 'N'.
+       77 ws-lines-written PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       ouvrir-fichiers.
+           OPEN INPUT GAME-LOG-FILE
+           IF ws-gamelog-status NOT = "00"
+               DISPLAY "Aucun historique GAMELOG a exporter."
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CSV-FILE.
+
+           MOVE "DATE,OPERATEUR,SEED,CIBLE,ESSAIS,RESULTAT"
+               TO CSV-LINE.
+           WRITE CSV-LINE.
+
+       lire-boucle.
+           PERFORM UNTIL ws-eof = 'Y'
+               READ GAME-LOG-FILE
+                   AT END
+                       MOVE 'Y' TO ws-eof
+                   NOT AT END
+                       PERFORM ecrire-ligne-csv
+               END-READ
+           END-PERFORM.
+
+           CLOSE GAME-LOG-FILE.
+           CLOSE CSV-FILE.
+           DISPLAY "Lignes exportees vers GAMECSV: " ws-lines-written.
+           STOP RUN.
+
+       ecrire-ligne-csv.
+           MOVE SPACES TO CSV-LINE.
+           STRING
+               FUNCTION TRIM(GLG-DATE)        DELIMITED BY SIZE
+               ","                            DELIMITED BY SIZE
+               FUNCTION TRIM(GLG-OPERATOR-ID) DELIMITED BY SIZE
+               ","                            DELIMITED BY SIZE
+               GLG-SEED                       DELIMITED BY SIZE
+               ","                            DELIMITED BY SIZE
+               GLG-TARGET                     DELIMITED BY SIZE
+               ","                            DELIMITED BY SIZE
+               GLG-ATTEMPTS                   DELIMITED BY SIZE
+               ","                            DELIMITED BY SIZE
+               FUNCTION TRIM(GLG-OUTCOME)     DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+           ADD 1 TO ws-lines-written.
