@@ -0,0 +1,30 @@
+      *IDENTIFICATION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Menu.
+
+      *DATA
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 ws-choix PIC 9.
+
+       PROCEDURE DIVISION.
+       DISPLAY "=== Menu des exercices d'entrainement ===".
+       DISPLAY "1. Manipulation  (addition/soustraction)".
+       DISPLAY "2. Manipulation2 (traitement par lot)".
+       DISPLAY "3. Plusmoins     (jeu du plus ou moins)".
+       DISPLAY "0. Quitter".
+       DISPLAY "Votre choix: ".
+       ACCEPT ws-choix.
+
+       EVALUATE ws-choix
+           WHEN 1
+               CALL "Manipulation"
+           WHEN 2
+               CALL "Manipulation2"
+           WHEN 3
+               CALL "Plusmoins"
+           WHEN OTHER
+               DISPLAY "Au revoir."
+       END-EVALUATE.
+
+       STOP RUN.
