@@ -0,0 +1,176 @@
+      *IDENTIFICATION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Leaderbrd.
+
+      *ENVIRONMENT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-gamelog-status.
+
+      *DATA
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG-FILE.
+           COPY GAMELOGR.
+
+       WORKING-STORAGE SECTION.
+       77 ws-gamelog-status PIC XX.
+       77 ws-eof PIC X VALUE 'N'.
+       77 ws-games-played PIC 9(5) VALUE 0.
+       77 ws-games-won PIC 9(5) VALUE 0.
+       77 ws-best-attempts PIC 999 VALUE 999.
+       77 ws-total-attempts PIC 9(7) VALUE 0.
+       77 ws-average-attempts PIC 999V99 VALUE 0.
+       77 ws-table-full-warned PIC X VALUE 'N'.
+       77 ws-today PIC X(8).
+
+       01  WS-OP-TABLE.
+           05  WS-OP-ENTRY OCCURS 50 TIMES INDEXED BY OP-IDX.
+               10  OP-ID           PIC X(10).
+               10  OP-GAMES        PIC 9(5) VALUE 0.
+               10  OP-WINS         PIC 9(5) VALUE 0.
+               10  OP-TOTAL        PIC 9(7) VALUE 0.
+               10  OP-BEST         PIC 999  VALUE 999.
+       77 ws-op-count PIC 99 VALUE 0.
+       77 ws-found PIC X VALUE 'N'.
+       77 ws-search-idx PIC 99.
+       77 ws-sort-idx PIC 99.
+       77 ws-swap-flag PIC 9 VALUE 0.
+
+       01  WS-SWAP-ENTRY.
+           05  SW-ID               PIC X(10).
+           05  SW-GAMES            PIC 9(5).
+           05  SW-WINS             PIC 9(5).
+           05  SW-TOTAL            PIC 9(7).
+           05  SW-BEST             PIC 999.
+
+       PROCEDURE DIVISION.
+       ouvrir-fichier.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-today
+           OPEN INPUT GAME-LOG-FILE
+           IF ws-gamelog-status NOT = "00"
+               DISPLAY "Aucun historique GAMELOG trouve pour ce jour."
+               STOP RUN
+           END-IF.
+
+       lire-boucle.
+           PERFORM UNTIL ws-eof = 'Y'
+               READ GAME-LOG-FILE
+                   AT END
+                       MOVE 'Y' TO ws-eof
+                   NOT AT END
+                       PERFORM traiter-partie
+               END-READ
+           END-PERFORM.
+
+           CLOSE GAME-LOG-FILE.
+           PERFORM trier-operateurs.
+           PERFORM afficher-rapport.
+           STOP RUN.
+
+       traiter-partie.
+           IF GLG-DATE = ws-today
+               ADD 1 TO ws-games-played
+               IF GLG-OUTCOME = 'GAGNE'
+                   ADD 1 TO ws-games-won
+                   ADD GLG-ATTEMPTS TO ws-total-attempts
+                   IF GLG-ATTEMPTS < ws-best-attempts
+                       MOVE GLG-ATTEMPTS TO ws-best-attempts
+                   END-IF
+               END-IF
+               PERFORM localiser-operateur
+               IF ws-search-idx > 0
+                   ADD 1 TO OP-GAMES (ws-search-idx)
+                   IF GLG-OUTCOME = 'GAGNE'
+                       ADD 1 TO OP-WINS (ws-search-idx)
+                       ADD GLG-ATTEMPTS TO OP-TOTAL (ws-search-idx)
+                       IF GLG-ATTEMPTS < OP-BEST (ws-search-idx)
+                           MOVE GLG-ATTEMPTS TO OP-BEST (ws-search-idx)
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       localiser-operateur.
+           MOVE 'N' TO ws-found
+           PERFORM VARYING ws-search-idx FROM 1 BY 1
+                   UNTIL ws-search-idx > ws-op-count
+               IF OP-ID (ws-search-idx) = GLG-OPERATOR-ID
+                   MOVE 'Y' TO ws-found
+               END-IF
+               IF ws-found = 'Y'
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF ws-found = 'N'
+               IF ws-op-count < 50
+                   ADD 1 TO ws-op-count
+                   MOVE ws-op-count TO ws-search-idx
+                   MOVE GLG-OPERATOR-ID TO OP-ID (ws-search-idx)
+               ELSE
+                   IF ws-table-full-warned = 'N'
+                       DISPLAY "Limite de 50 operateurs atteinte; les "
+                           "suivants ne seront pas classes "
+                           "individuellement."
+                       MOVE 'Y' TO ws-table-full-warned
+                   END-IF
+                   MOVE 0 TO ws-search-idx
+               END-IF
+           END-IF.
+
+      * Tri a bulles par meilleur score croissant (classement du jour)
+       trier-operateurs.
+           IF ws-op-count > 1
+               MOVE 1 TO ws-swap-flag
+               PERFORM UNTIL ws-swap-flag = 0
+                   MOVE 0 TO ws-swap-flag
+                   PERFORM VARYING ws-sort-idx FROM 1 BY 1
+                           UNTIL ws-sort-idx > ws-op-count - 1
+                       IF OP-BEST (ws-sort-idx) >
+                               OP-BEST (ws-sort-idx + 1)
+                           PERFORM echanger-operateurs
+                           MOVE 1 TO ws-swap-flag
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       echanger-operateurs.
+           MOVE OP-ID (ws-sort-idx)    TO SW-ID
+           MOVE OP-GAMES (ws-sort-idx) TO SW-GAMES
+           MOVE OP-WINS (ws-sort-idx)  TO SW-WINS
+           MOVE OP-TOTAL (ws-sort-idx) TO SW-TOTAL
+           MOVE OP-BEST (ws-sort-idx)  TO SW-BEST
+           MOVE OP-ID (ws-sort-idx + 1)    TO OP-ID (ws-sort-idx)
+           MOVE OP-GAMES (ws-sort-idx + 1) TO OP-GAMES (ws-sort-idx)
+           MOVE OP-WINS (ws-sort-idx + 1)  TO OP-WINS (ws-sort-idx)
+           MOVE OP-TOTAL (ws-sort-idx + 1) TO OP-TOTAL (ws-sort-idx)
+           MOVE OP-BEST (ws-sort-idx + 1)  TO OP-BEST (ws-sort-idx)
+           MOVE SW-ID    TO OP-ID (ws-sort-idx + 1)
+           MOVE SW-GAMES TO OP-GAMES (ws-sort-idx + 1)
+           MOVE SW-WINS  TO OP-WINS (ws-sort-idx + 1)
+           MOVE SW-TOTAL TO OP-TOTAL (ws-sort-idx + 1)
+           MOVE SW-BEST  TO OP-BEST (ws-sort-idx + 1).
+
+       afficher-rapport.
+           IF ws-games-won > 0
+               COMPUTE ws-average-attempts =
+                   ws-total-attempts / ws-games-won
+           END-IF.
+           DISPLAY "=== Classement Plusmoins du jour ===".
+           DISPLAY "Parties jouees     : " ws-games-played.
+           DISPLAY "Meilleur score     : " ws-best-attempts
+               " coups".
+           DISPLAY "Moyenne des coups  : " ws-average-attempts.
+           DISPLAY " ".
+           DISPLAY "--- Classement par operateur ---".
+           PERFORM VARYING ws-sort-idx FROM 1 BY 1
+                   UNTIL ws-sort-idx > ws-op-count
+               DISPLAY OP-ID (ws-sort-idx)
+                   " parties:" OP-GAMES (ws-sort-idx)
+                   " gagnees:" OP-WINS (ws-sort-idx)
+                   " meilleur:" OP-BEST (ws-sort-idx)
+           END-PERFORM.
